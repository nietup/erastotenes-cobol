@@ -1,27 +1,865 @@
-identification division.
-program-id. erastotenes.
-
-data division.
-    working-storage section.
-        78 table-size value 99.
-        01 primes.
-            05 crossed pic 9(1) value 0 occurs table-size times indexed by i.
-        01 n pic 9(2).
-        01 2n pic 9(2).
-
-procedure division.
-    perform cross-every-nth varying n from 2 by 1 until n * n > table-size.
-    perform display-primes varying i from 1 by 1 until i > table-size.
-stop run.
-    
-cross-every-nth.
-    compute 2n = 2 * n
-    perform cross-ith varying i from 2n by n until i > table-size.
-
-cross-ith.
-    move 1 to crossed(i).
-    
-display-primes.
-    if crossed(i) = 0 then
-        display i
-    end-if.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ERASTOTENES.
+000030 AUTHOR. J HALVORSEN.
+000040 INSTALLATION. DATA CENTER SERVICES.
+000050 DATE-WRITTEN. 04/01/1987.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* REMARKS.  SIEVE OF ERASTOTHENES.  BUILDS A TABLE OF PRIME/
+000090*           COMPOSITE FLAGS FOR THE NUMBERS 1 THRU TABLE-SIZE AND
+000100*           LISTS THE PRIMES FOUND.
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY.
+000130* DATE       INIT  DESCRIPTION
+000140* -------    ----  ------------------------------------------------
+000150* 08/08/2026 JRH   TABLE-SIZE IS NO LONGER A COMPILE-TIME CONSTANT.
+000160*                  IT IS NOW SUPPLIED AT RUN TIME ON THE SYSIN
+000170*                  CONTROL RECORD SO OPERATIONS CAN RAISE THE
+000180*                  CEILING WITHOUT A RECOMPILE.  N AND 2N WIDENED
+000190*                  TO PIC 9(04) TO MATCH THE LARGER RANGE.
+000200* 08/08/2026 JRH   PRIME LIST NOW WRITTEN TO PRIME-OUTPUT-FILE AS
+000210*                  PRIME-REC RECORDS INSTEAD OF DISPLAY, SO
+000220*                  DOWNSTREAM JOBS CAN READ IT AS A REAL FILE.
+000230* 08/08/2026 JRH   ADDED A TRAILER RECORD GIVING THE TOTAL PRIME
+000240*                  COUNT AND THE LARGEST PRIME FOUND, SO A RUN CAN
+000250*                  BE EYEBALLED WITHOUT COUNTING DETAIL RECORDS.
+000260* 08/08/2026 JRH   WIDENED TABLE-SIZE, N, 2N AND THE PRIME-REC
+000270*                  NUMERIC FIELDS FROM PIC 9(04) TO PIC 9(06) SO
+000280*                  THE CEILING CAN BE RAISED INTO THE THOUSANDS.
+000290* 08/08/2026 JRH   ADDED SI-MODE TO SYSIN SO A RUN CAN ASK FOR THE
+000300*                  TWIN-PRIME/GAP LISTING (MODE 'G') INSTEAD OF THE
+000310*                  PLAIN PRIME LIST (MODE 'L'), DRIVEN OFF THE SAME
+000320*                  CROSSED TABLE BUILT BY THE SIEVE.
+000330* 08/08/2026 JRH   SIEVE IS NOW SEGMENTED.  A CHECKPOINT RECORD IS
+000340*                  WRITTEN EVERY ER-SEGMENT-SIZE VALUES OF N SO A
+000350*                  RESTART PICKS UP AFTER THE LAST COMPLETED
+000360*                  SEGMENT INSTEAD OF RESIEVING FROM N = 2.
+000370* 08/08/2026 JRH   ADDED A RUN HEADER RECORD (DATE, TIME, REQUESTED
+000380*                  TABLE-SIZE) AHEAD OF THE DETAIL RECORDS, AND
+000390*                  EXTENDED THE TRAILER WITH RECORDS-WRITTEN AND
+000400*                  ELAPSED SECONDS, SO A RUN CAN BE AUDITED FROM
+000410*                  THE OUTPUT FILE ALONE.
+000420* 08/08/2026 JRH   ADDED SI-MODE 'Q' - A PRIMALITY LOOKUP MODE
+000430*                  THAT READS CANDIDATE NUMBERS FROM TRANS-FILE
+000440*                  AFTER THE SIEVE RUNS AND REPORTS, FOR EACH ONE,
+000450*                  WHETHER IT IS PRIME AND ITS NEAREST PRIME
+000460*                  NEIGHBORS, IN PLACE OF THE FULL PRIME LISTING.
+000470* 08/08/2026 JRH   CORRECTED THE SEGMENT CHECKPOINT TO COUNT
+000480*                  ACTUAL CROSSINGS RATHER THAN VALUES OF N, SO
+000490*                  IT FIRES ON A REALISTIC TABLE-SIZE.  A RESTART
+000500*                  NOW REPLAYS THE CROSSINGS FOR EVERY N BELOW
+000510*                  THE CHECKPOINTED VALUE SO CROSSED IS REBUILT
+000520*                  BEFORE THE SIEVE RESUMES, AND EACH CHECKPOINT
+000530*                  WRITE NOW OPENS, WRITES AND CLOSES CHKPT SO
+000540*                  THE FILE ALWAYS HOLDS ONLY THE LATEST
+000550*                  CHECKPOINT.  THE PRIME COUNT AND LARGEST
+000560*                  PRIME FED TO THE TRAILER NOW COME FROM THE
+000570*                  PRIME-MASTER PUBLISH STEP, WHICH RUNS IN
+000580*                  EVERY MODE, RATHER THAN FROM THE LIST-MODE-
+000590*                  ONLY DETAIL LOOP.
+000600* 08/08/2026 JRH   CROSSED(1) WAS NEVER MARKED BY THE SIEVE (IT
+000610*                  ONLY CROSSES MULTIPLES STARTING AT 2N), SO 1
+000620*                  WAS BEING REPORTED AS PRIME EVERYWHERE THE
+000630*                  TABLE IS READ.  1 IS NOW CROSSED OUT
+000640*                  EXPLICITLY IN 1000-INITIALIZE.  CHECKPOINT-
+000650*                  FILE IS NOW CLEARED ON A CLEAN FINISH, SINCE
+000660*                  A CHECKPOINT FOUND ON THE NEXT RUN NOW MEANS
+000670*                  A GENUINE ABEND, NOT LEFTOVER HOUSEKEEPING.
+000680*                  ELAPSED-SECONDS NOW NORMALIZES ACROSS A
+000690*                  MIDNIGHT ROLLOVER.  SYSIN-FILE, PRIME-
+000700*                  OUTPUT-FILE AND TRANS-FILE NOW CARRY FILE
+000710*                  STATUS AND A CHECKED OPEN LIKE THE OTHER
+000720*                  FILES, AND AN SI-MODE THAT ISN'T L, G, Q OR
+000730*                  SPACE IS NOW REJECTED THE SAME WAY A BAD
+000740*                  TABLE-SIZE IS.
+000750* 08/09/2026 JRH   PR-DETAIL-AREA IN PRIMEREC PADDED WITH A FILLER
+000760*                  SO IT IS THE LARGEST OF THE PR-DETAIL-AREA
+000770*                  REDEFINES ALTERNATIVES, NOT THE SMALLEST.
+000780*                  CHECKPOINT-FILE OPENS IN 2900-WRITE-CHECKPOINT
+000790*                  AND 7000-CLEAR-CHECKPOINT NOW CHECK ER-CKPT-
+000800*                  STATUS LIKE EVERY OTHER FILE OPEN DOES.
+000810*                  SI-TABLE-SIZE WIDENED TO PIC 9(07) SO THE
+000820*                  ER-MAX-TABLE-SIZE CEILING CHECK CAN ACTUALLY
+000830*                  FIRE INSTEAD OF BEING MADE IMPOSSIBLE BY
+000840*                  SI-TABLE-SIZE'S OWN PIC 9(06) WIDTH.
+000850*                  5000-PROCESS-LOOKUP-TRANS NOW WRITES THE
+000860*                  TRAILER BEFORE CLOSING PRIME-OUTPUT-FILE ON A
+000870*                  TRANS-FILE OPEN FAILURE, SO A FAILED LOOKUP RUN
+000880*                  STILL LEAVES A TRAILER BEHIND.
+000890* 08/09/2026 JRH   THE SEGMENTED SIEVE'S RESTART REPLAYED THE SAME
+000900*                  CROSSING ARITHMETIC EVERY TIME INSTEAD OF PICKING
+000910*                  UP SAVED STATE, WHICH SAVED NO WORK AT ALL, AND
+000920*                  THE SEGMENT COUNTER WAS ONLY EVER TESTED AFTER
+000930*                  ALL OF A GIVEN N'S MULTIPLES WERE CROSSED, SO
+000940*                  N=2 ALONE COULD RUN PAST THE CHECKPOINT WINDOW.
+000950*                  CHKPT NOW CARRIES A FULL SNAPSHOT OF CROSSED
+000960*                  (CK-CROSSED) PLUS THE EXACT N/I POSITION
+000970*                  (CK-RESUME-N/CK-RESUME-I) A SEGMENT STOPPED AT,
+000980*                  AND THE SEGMENT SIZE IS NOW CHECKED AFTER EVERY
+000990*                  CROSSING, NOT JUST AFTER EVERY N, SO A RESTART
+001000*                  COPIES REAL SIEVE STATE STRAIGHT INTO CROSSED
+001010*                  INSTEAD OF RE-DERIVING IT.  7000-CLEAR-CHECKPOINT
+001020*                  NOW RUNS AFTER THE TRAILER IS WRITTEN INSTEAD OF
+001030*                  BEFORE, SO A FAILURE THERE CAN NO LONGER DISCARD
+001040*                  A COMPLETED RUN'S OUTPUT, AND IT ONLY TRUNCATES
+001050*                  CHKPT WHEN CK-TABLE-SIZE MATCHES THIS RUN'S
+001060*                  TABLE-SIZE, SO IT CANNOT WIPE OUT AN IN-PROGRESS
+001070*                  CHECKPOINT LEFT BY A RUN AT A DIFFERENT SIZE; A
+001080*                  FAILURE TO OPEN CHKPT AT THAT POINT IS NOW
+001090*                  REPORTED AND SKIPPED RATHER THAN TREATED AS FATAL.
+001100*-----------------------------------------------------------------
+001110 ENVIRONMENT DIVISION.
+001120 INPUT-OUTPUT SECTION.
+001130 FILE-CONTROL.
+001140     SELECT SYSIN-FILE ASSIGN TO SYSIN
+001150         ORGANIZATION IS SEQUENTIAL
+001160         FILE STATUS IS ER-SYSIN-STATUS.
+001170     SELECT PRIME-OUTPUT-FILE ASSIGN TO PRIMEOUT
+001180         ORGANIZATION IS SEQUENTIAL
+001190         FILE STATUS IS ER-PRIMEOUT-STATUS.
+001200     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+001210         ORGANIZATION IS SEQUENTIAL
+001220         FILE STATUS IS ER-CKPT-STATUS.
+001230     SELECT TRANS-FILE ASSIGN TO TRANSIN
+001240         ORGANIZATION IS SEQUENTIAL
+001250         FILE STATUS IS ER-TRANS-STATUS.
+001260     SELECT PRIME-MASTER-FILE ASSIGN TO PRIMEMST
+001270         ORGANIZATION IS INDEXED
+001280         RECORD KEY IS PM-PRIME-VALUE
+001290         FILE STATUS IS ER-PMSTR-STATUS.
+001300 
+001310 DATA DIVISION.
+001320 FILE SECTION.
+001330*-----------------------------------------------------------------
+001340* SYSIN-FILE CARRIES A SINGLE CONTROL RECORD READ AT START-UP
+001350* TO ESTABLISH THE SIEVE CEILING AND OUTPUT MODE FOR THIS RUN.
+001360*-----------------------------------------------------------------
+001370 FD  SYSIN-FILE
+001380     RECORDING MODE IS F
+001390     LABEL RECORDS ARE OMITTED.
+001400 01  SYSIN-REC.
+001410     05  SI-TABLE-SIZE           PIC 9(07).
+001420     05  SI-MODE                 PIC X(01).
+001430         88  SI-MODE-LIST            VALUE 'L'.
+001440         88  SI-MODE-GAP             VALUE 'G'.
+001450         88  SI-MODE-LOOKUP          VALUE 'Q'.
+001460     05  FILLER                  PIC X(72).
+001470 
+001480*-----------------------------------------------------------------
+001490* PRIME-OUTPUT-FILE IS THE PUBLISHED PRIME LIST.  LAYOUT IS
+001500* SHARED VIA THE PRIMEREC COPYBOOK, WHICH CARRIES THE RUN HEADER,
+001510* THE DETAIL RECORDS AND THE TRAILER RECORD.
+001520*-----------------------------------------------------------------
+001530 FD  PRIME-OUTPUT-FILE
+001540     RECORDING MODE IS F
+001550     LABEL RECORDS ARE OMITTED.
+001560     COPY PRIMEREC.
+001570 
+001580*-----------------------------------------------------------------
+001590* CHECKPOINT-FILE HOLDS THE MOST RECENT CHECKPOINT FOR A SIEVE
+001600* IN PROGRESS.  LAYOUT IS SHARED VIA THE CHKPTREC COPYBOOK.
+001605* CK-CROSSED IS AN OCCURS ... DEPENDING ON TABLE, SO THE RECORD
+001608* ITSELF VARIES IN SIZE WITH CK-TABLE-SIZE; RECORD IS VARYING
+001609* SAYS SO EXPLICITLY RATHER THAN LEAVING THE RECORD AT ITS
+001610* MAXIMUM LENGTH ON EVERY WRITE.  ER-CKPT-REC-LEN CARRIES THE
+001611* CURRENT RECORD LENGTH SEPARATELY FROM CK-TABLE-SIZE (THE
+001612* OCCURS ... DEPENDING ON ITEM) SINCE THE LENGTH ITEM ON A
+001613* RECORD IS VARYING CLAUSE BELONGS IN WORKING-STORAGE, NOT THE
+001614* FILE SECTION.
+001615*-----------------------------------------------------------------
+001620 FD  CHECKPOINT-FILE
+001625     RECORDING MODE IS V
+001628     RECORD IS VARYING IN SIZE FROM 35 TO 1000033 CHARACTERS
+001630         DEPENDING ON ER-CKPT-REC-LEN
+001640     LABEL RECORDS ARE OMITTED.
+001650     COPY CHKPTREC.
+001660 
+001670*-----------------------------------------------------------------
+001680* TRANS-FILE CARRIES THE CANDIDATE NUMBERS LOOKED UP AGAINST THE
+001690* CROSSED TABLE WHEN SI-MODE IS 'Q'.  LAYOUT IS SHARED VIA THE
+001700* TRANSREC COPYBOOK.
+001710*-----------------------------------------------------------------
+001720 FD  TRANS-FILE
+001730     RECORDING MODE IS F
+001740     LABEL RECORDS ARE OMITTED.
+001750     COPY TRANSREC.
+001760 
+001770*-----------------------------------------------------------------
+001780* PRIME-MASTER-FILE IS THE KEYED PRIME MASTER PUBLISHED EVERY RUN
+001790* FOR OTHER JOBS TO READ DIRECTLY.  LAYOUT IS SHARED VIA THE
+001800* PMSTRREC COPYBOOK.
+001810*-----------------------------------------------------------------
+001820 FD  PRIME-MASTER-FILE
+001830     RECORDING MODE IS F
+001840     LABEL RECORDS ARE OMITTED.
+001850     COPY PMSTRREC.
+001860 
+001870 WORKING-STORAGE SECTION.
+001880*-----------------------------------------------------------------
+001890* ER-MAX-TABLE-SIZE IS THE RUN-TIME CEILING ON TABLE-SIZE,
+001900* ENFORCED BY 1500-VALIDATE-TABLE-SIZE.  THE OCCURS CLAUSE
+001910* BELOW MUST STILL CARRY ITS OWN LITERAL UPPER BOUND - THIS
+001920* DIALECT DOES NOT ALLOW A DATA NAME THERE - SO IF THE CEILING
+001930* IS EVER LOWERED BELOW 999999, THE OCCURS LITERAL CAN STAY
+001940* AS IT IS; ONLY RAISING THE CEILING ABOVE THE OCCURS LITERAL
+001950* WOULD ALSO REQUIRE WIDENING OCCURS.
+001960*-----------------------------------------------------------------
+001970 77  ER-MAX-TABLE-SIZE           PIC 9(06) VALUE 999999.
+001980 77  TABLE-SIZE                  PIC 9(06) COMP VALUE ZERO.
+001990 01  PRIMES.
+002000     05  CROSSED                 PIC 9(01) VALUE ZERO
+002010                                  OCCURS 1 TO 999999 TIMES
+002020                                  DEPENDING ON TABLE-SIZE
+002030                                  INDEXED BY I, J.
+002040 77  N                           PIC 9(06) COMP VALUE ZERO.
+002050 77  2N                          PIC 9(06) COMP VALUE ZERO.
+002060 77  ER-ORDINAL                  PIC 9(06) COMP VALUE ZERO.
+002070 77  ER-LARGEST-PRIME            PIC 9(06) COMP VALUE ZERO.
+002080 01  ER-MODE-FLAG                PIC X(01) VALUE 'L'.
+002090     88  ER-MODE-LIST                VALUE 'L'.
+002100     88  ER-MODE-GAP                 VALUE 'G'.
+002110     88  ER-MODE-LOOKUP              VALUE 'Q'.
+002120 77  ER-CKPT-STATUS              PIC X(02) VALUE '00'.
+002122 77  ER-CKPT-REC-LEN             PIC 9(06) COMP VALUE 35.
+002130 77  ER-SYSIN-STATUS             PIC X(02) VALUE '00'.
+002140 77  ER-PRIMEOUT-STATUS          PIC X(02) VALUE '00'.
+002150 77  ER-START-N                  PIC 9(06) COMP VALUE 2.
+002160 77  ER-SEGMENT-SIZE             PIC 9(06) COMP VALUE 1000.
+002170 77  ER-SEG-COUNTER              PIC 9(06) COMP VALUE ZERO.
+002180*-----------------------------------------------------------------
+002190* ER-RESUME-N/ER-RESUME-I MARK THE EXACT N/I POSITION A SEGMENT
+002200* CHECKPOINT WAS TAKEN AT.  ER-RESUME-N IS ZERO WHENEVER NO
+002210* MID-N CHECKPOINT IS OUTSTANDING, INCLUDING THE FIRST N THE
+002220* SIEVE VISITS AFTER A RESTART, ONCE THAT N HAS BEEN PICKED UP.
+002230*-----------------------------------------------------------------
+002240 77  ER-RESUME-N                 PIC 9(06) COMP VALUE ZERO.
+002250 77  ER-RESUME-I                 PIC 9(06) COMP VALUE ZERO.
+002260 77  ER-CKPT-CLEAR-SW            PIC X(01) VALUE 'N'.
+002270     88  ER-CKPT-CLEAR-DUE           VALUE 'Y'.
+002280*-----------------------------------------------------------------
+002290* RUN AUDIT FIELDS - CAPTURED AT START-UP FOR THE HEADER RECORD
+002300* AND AGAIN AT TERMINATION FOR THE TRAILER'S ELAPSED TIME.
+002310*-----------------------------------------------------------------
+002320 77  ER-RUN-DATE                 PIC 9(08) VALUE ZERO.
+002330 01  ER-START-TIME               PIC 9(08) VALUE ZERO.
+002340 01  ER-START-TIME-X REDEFINES ER-START-TIME.
+002350     05  ER-START-HH             PIC 9(02).
+002360     05  ER-START-MM             PIC 9(02).
+002370     05  ER-START-SS             PIC 9(02).
+002380     05  ER-START-CC             PIC 9(02).
+002390 01  ER-END-TIME                 PIC 9(08) VALUE ZERO.
+002400 01  ER-END-TIME-X REDEFINES ER-END-TIME.
+002410     05  ER-END-HH                PIC 9(02).
+002420     05  ER-END-MM                PIC 9(02).
+002430     05  ER-END-SS                PIC 9(02).
+002440     05  ER-END-CC                PIC 9(02).
+002450 77  ER-ELAPSED-SECONDS          PIC 9(06) COMP VALUE ZERO.
+002460 77  ER-ELAPSED-RAW              PIC S9(07) COMP VALUE ZERO.
+002470 77  ER-RECORDS-WRITTEN          PIC 9(06) COMP VALUE ZERO.
+002480*-----------------------------------------------------------------
+002490* ER-TRANS-EOF-SW DRIVES THE READ LOOP OVER TRANS-FILE IN THE
+002500* PRIMALITY LOOKUP MODE.
+002510*-----------------------------------------------------------------
+002520 77  ER-TRANS-EOF-SW             PIC X(01) VALUE 'N'.
+002530     88  ER-TRANS-EOF                VALUE 'Y'.
+002540 77  ER-TRANS-STATUS             PIC X(02) VALUE '00'.
+002550*-----------------------------------------------------------------
+002560* FIELDS FOR PUBLISHING PRIME-MASTER-FILE.  THIS RUNS EVERY TIME,
+002570* REGARDLESS OF OUTPUT MODE, SINCE IT IS A BY-PRODUCT OF THE
+002580* SIEVE RATHER THAN A SEPARATE LISTING MODE.
+002590*-----------------------------------------------------------------
+002600 77  ER-PMSTR-STATUS             PIC X(02) VALUE '00'.
+002610 77  ER-PRIME-COUNT              PIC 9(06) COMP VALUE ZERO.
+002620 
+002630 PROCEDURE DIVISION.
+002640*-----------------------------------------------------------------
+002650* 0000-MAINLINE
+002660*-----------------------------------------------------------------
+002670 0000-MAINLINE.
+002680     PERFORM 1000-INITIALIZE
+002690         THRU 1000-INITIALIZE-EXIT.
+002700     PERFORM 1900-WRITE-HEADER
+002710         THRU 1900-WRITE-HEADER-EXIT.
+002720     PERFORM 2000-CROSS-EVERY-NTH
+002730         THRU 2000-CROSS-EVERY-NTH-EXIT
+002740         VARYING N FROM ER-START-N BY 1
+002750         UNTIL N * N > TABLE-SIZE.
+002760     PERFORM 4050-PUBLISH-PRIME-MASTER
+002770         THRU 4050-PUBLISH-PRIME-MASTER-EXIT
+002780         VARYING I FROM 1 BY 1
+002790         UNTIL I > TABLE-SIZE.
+002800     IF ER-MODE-LOOKUP
+002810         PERFORM 5000-PROCESS-LOOKUP-TRANS
+002820             THRU 5000-PROCESS-LOOKUP-TRANS-EXIT
+002830     ELSE
+002840         PERFORM 4000-WRITE-PRIME-LIST
+002850             THRU 4000-WRITE-PRIME-LIST-EXIT
+002860             VARYING I FROM 1 BY 1
+002870             UNTIL I > TABLE-SIZE
+002880     END-IF.
+002890     PERFORM 4900-WRITE-TRAILER
+002900         THRU 4900-WRITE-TRAILER-EXIT.
+002910     PERFORM 7000-CLEAR-CHECKPOINT
+002920         THRU 7000-CLEAR-CHECKPOINT-EXIT.
+002930     PERFORM 8000-TERMINATE
+002940         THRU 8000-TERMINATE-EXIT.
+002950     GO TO 9999-EXIT.
+002960 
+002970*-----------------------------------------------------------------
+002980* 1000-INITIALIZE READS THE SYSIN CONTROL RECORD, ESTABLISHES
+002990* TABLE-SIZE AND THE OUTPUT MODE FOR THIS RUN, RECOVERS ANY
+003000* CHECKPOINT LEFT BY A PRIOR RUN FOR THE SAME TABLE-SIZE AND
+003010* RESTORES CROSSED FROM THE CHECKPOINTED SNAPSHOT SO THE SIEVE
+003020* PICKS UP FROM THE ACTUAL STATE THE PRIOR RUN LEFT BEHIND
+003030* RATHER THAN RE-DERIVING IT, CAPTURES THE RUN DATE/TIME FOR THE
+003040* AUDIT RECORDS, AND OPENS THE PRIME OUTPUT FILE.
+003050*-----------------------------------------------------------------
+003060 1000-INITIALIZE.
+003070     ACCEPT ER-RUN-DATE FROM DATE YYYYMMDD.
+003080     ACCEPT ER-START-TIME FROM TIME.
+003090     OPEN INPUT SYSIN-FILE.
+003100     IF ER-SYSIN-STATUS NOT = '00'
+003110         DISPLAY 'ERASTOTENES - SYSIN-FILE OPEN FAILED '
+003120             ER-SYSIN-STATUS
+003130         MOVE 16 TO RETURN-CODE
+003140         GO TO 9999-EXIT
+003150     END-IF.
+003160     READ SYSIN-FILE
+003170         AT END
+003180             DISPLAY 'ERASTOTENES - SYSIN CONTROL RECORD MISSING'
+003190             MOVE 16 TO RETURN-CODE
+003200             CLOSE SYSIN-FILE
+003210             GO TO 9999-EXIT
+003220     END-READ.
+003230     PERFORM 1500-VALIDATE-TABLE-SIZE
+003240         THRU 1500-VALIDATE-TABLE-SIZE-EXIT.
+003245     PERFORM 1550-SET-SEGMENT-SIZE
+003248         THRU 1550-SET-SEGMENT-SIZE-EXIT.
+003250     MOVE 1 TO CROSSED(1).
+003260     IF SI-MODE = SPACE
+003270         MOVE 'L' TO ER-MODE-FLAG
+003280     ELSE
+003290         IF SI-MODE-LIST OR SI-MODE-GAP OR SI-MODE-LOOKUP
+003300             MOVE SI-MODE TO ER-MODE-FLAG
+003310         ELSE
+003320             DISPLAY 'ERASTOTENES - INVALID SI-MODE ' SI-MODE
+003330             MOVE 20 TO RETURN-CODE
+003340             CLOSE SYSIN-FILE
+003350             GO TO 9999-EXIT
+003360         END-IF
+003370     END-IF.
+003380     CLOSE SYSIN-FILE.
+003390     OPEN OUTPUT PRIME-OUTPUT-FILE.
+003400     IF ER-PRIMEOUT-STATUS NOT = '00'
+003410         DISPLAY 'ERASTOTENES - PRIME-OUTPUT-FILE OPEN FAILED '
+003420             ER-PRIMEOUT-STATUS
+003430         MOVE 16 TO RETURN-CODE
+003440         GO TO 9999-EXIT
+003450     END-IF.
+003460     OPEN INPUT CHECKPOINT-FILE.
+003470     IF ER-CKPT-STATUS = '00'
+003480         READ CHECKPOINT-FILE
+003490             AT END
+003500                 CONTINUE
+003510             NOT AT END
+003520                 IF CK-TABLE-SIZE = TABLE-SIZE
+003530                     MOVE CK-RESUME-N TO ER-START-N
+003540                     MOVE CK-RESUME-N TO ER-RESUME-N
+003550                     MOVE CK-RESUME-I TO ER-RESUME-I
+003560                     DISPLAY 'RESUMING AT N' ER-START-N
+003570                     PERFORM 1970-RESTORE-CROSSED
+003580                         THRU 1970-RESTORE-CROSSED-EXIT
+003590                 END-IF
+003600         END-READ
+003610         CLOSE CHECKPOINT-FILE
+003620     END-IF.
+003630     OPEN OUTPUT PRIME-MASTER-FILE.
+003640     IF ER-PMSTR-STATUS NOT = '00'
+003650         DISPLAY 'ERASTOTENES - PRIME-MASTER-FILE OPEN FAILED '
+003660             ER-PMSTR-STATUS
+003670         MOVE 16 TO RETURN-CODE
+003680         CLOSE PRIME-OUTPUT-FILE
+003690         GO TO 9999-EXIT
+003700     END-IF.
+003710 1000-INITIALIZE-EXIT.
+003720     EXIT.
+003730 
+003740*-----------------------------------------------------------------
+003750* 1970-RESTORE-CROSSED COPIES THE CHECKPOINTED CK-CROSSED
+003760* SNAPSHOT STRAIGHT INTO CROSSED, SO A RESTART PICKS UP THE
+003770* ACTUAL SIEVE STATE THE PRIOR RUN LEFT BEHIND INSTEAD OF
+003780* RE-DERIVING PRIMALITY FOR THE RANGE ALREADY COMPLETED.
+003790* ER-SEG-COUNTER IS RESET SO THE SEGMENT SIZE MEASURES ONLY THE
+003800* CROSSINGS THIS RUN ACTUALLY PERFORMS.
+003810*-----------------------------------------------------------------
+003820 1970-RESTORE-CROSSED.
+003830     PERFORM 1975-RESTORE-ONE-CROSSED
+003840         THRU 1975-RESTORE-ONE-CROSSED-EXIT
+003850         VARYING I FROM 1 BY 1
+003860         UNTIL I > TABLE-SIZE.
+003870     MOVE 0 TO ER-SEG-COUNTER.
+003880 1970-RESTORE-CROSSED-EXIT.
+003890     EXIT.
+003900
+003910 1975-RESTORE-ONE-CROSSED.
+003920     MOVE CK-CROSSED(I) TO CROSSED(I).
+003930 1975-RESTORE-ONE-CROSSED-EXIT.
+003940     EXIT.
+003950 
+003960*-----------------------------------------------------------------
+003970* 1500-VALIDATE-TABLE-SIZE REJECTS A SYSIN TABLE-SIZE THAT IS NOT
+003980* NUMERIC, IS ZERO, OR EXCEEDS ER-MAX-TABLE-SIZE, BEFORE IT CAN
+003990* REACH THE SIEVE.  SI-TABLE-SIZE IS UNSIGNED, SO A NEGATIVE
+004000* VALUE CANNOT ARRIVE IN STORAGE; AN OPERATOR TYPO THAT WOULD
+004010* HAVE MEANT A NEGATIVE NUMBER SHOWS UP HERE AS EITHER A
+004020* NON-NUMERIC OR AN OUT-OF-RANGE VALUE.
+004030*-----------------------------------------------------------------
+004040 1500-VALIDATE-TABLE-SIZE.
+004050     IF SI-TABLE-SIZE NOT NUMERIC
+004060         DISPLAY 'ERASTOTENES - TABLE-SIZE IS NOT NUMERIC'
+004070         MOVE 20 TO RETURN-CODE
+004080         CLOSE SYSIN-FILE
+004090         GO TO 9999-EXIT
+004100     END-IF.
+004110     IF SI-TABLE-SIZE = ZERO
+004120         DISPLAY 'ERASTOTENES - TABLE-SIZE MUST EXCEED ZERO'
+004130         MOVE 20 TO RETURN-CODE
+004140         CLOSE SYSIN-FILE
+004150         GO TO 9999-EXIT
+004160     END-IF.
+004170     IF SI-TABLE-SIZE > ER-MAX-TABLE-SIZE
+004180         DISPLAY 'ERASTOTENES - TABLE-SIZE EXCEEDS MAXIMUM OF '
+004190             ER-MAX-TABLE-SIZE
+004200         MOVE 20 TO RETURN-CODE
+004210         CLOSE SYSIN-FILE
+004220         GO TO 9999-EXIT
+004230     END-IF.
+004240     MOVE SI-TABLE-SIZE TO TABLE-SIZE.
+004250 1500-VALIDATE-TABLE-SIZE-EXIT.
+004260     EXIT.
+004270
+004272*-----------------------------------------------------------------
+004274* 1550-SET-SEGMENT-SIZE SCALES ER-SEGMENT-SIZE TO TABLE-SIZE
+004276* INSTEAD OF LEAVING IT AT A FIXED CROSSING COUNT.  A CHECKPOINT
+004278* COPIES ALL OF CROSSED, SO ITS COST IS PROPORTIONAL TO
+004280* TABLE-SIZE REGARDLESS OF HOW MANY CROSSINGS TRIGGERED IT; AT A
+004282* FIXED SEGMENT SIZE OF 1000 CROSSINGS, A LARGE TABLE-SIZE TAKES
+004284* SO MANY CHECKPOINTS THAT THEIR TOTAL COST DWARFS THE SIEVE
+004286* ITSELF.  SIZING THE SEGMENT AS A FRACTION OF TABLE-SIZE KEEPS
+004288* THE NUMBER OF CHECKPOINTS - AND SO THEIR TOTAL COST - WITHIN A
+004290* SMALL, ROUGHLY CONSTANT MULTIPLE OF THE SIEVE'S OWN WORK NO
+004292* MATTER HOW LARGE TABLE-SIZE IS, WHILE A SMALL TABLE-SIZE STILL
+004294* CHECKPOINTS EVERY 1000 CROSSINGS AS BEFORE, SINCE TABLE-SIZE/5
+004296* WOULD OTHERWISE FALL BELOW A USEFUL CHECKPOINT INTERVAL.
+004298*-----------------------------------------------------------------
+004299 1550-SET-SEGMENT-SIZE.
+004300     COMPUTE ER-SEGMENT-SIZE = TABLE-SIZE / 5.
+004310     IF ER-SEGMENT-SIZE < 1000
+004320         MOVE 1000 TO ER-SEGMENT-SIZE
+004330     END-IF.
+004340 1550-SET-SEGMENT-SIZE-EXIT.
+004350     EXIT.
+004360
+004280*-----------------------------------------------------------------
+004290* 1900-WRITE-HEADER WRITES THE RUN HEADER RECORD SO AN AUDIT OF
+004300* THE OUTPUT FILE ALONE SHOWS WHEN THE RUN STARTED AND WHAT
+004310* TABLE-SIZE WAS REQUESTED.
+004320*-----------------------------------------------------------------
+004330 1900-WRITE-HEADER.
+004335     INITIALIZE PRIME-REC.
+004340     MOVE 'H' TO PR-REC-TYPE.
+004350     MOVE ER-RUN-DATE TO PR-RUN-DATE.
+004360     MOVE ER-START-TIME TO PR-RUN-TIME.
+004370     MOVE TABLE-SIZE TO PR-REQUESTED-SIZE.
+004380     WRITE PRIME-REC.
+004390     ADD 1 TO ER-RECORDS-WRITTEN.
+004400 1900-WRITE-HEADER-EXIT.
+004410     EXIT.
+004420 
+004430*-----------------------------------------------------------------
+004440* 2000-CROSS-EVERY-NTH CROSSES OUT EVERY MULTIPLE OF N, STARTING
+004450* AT 2N (OR AT THE CHECKPOINTED CK-RESUME-I, IF THIS IS THE
+004460* FIRST N VISITED AFTER A RESTART THAT LEFT OFF PART-WAY
+004470* THROUGH IT), FOR EACH N FROM ER-START-N UP TO THE SQUARE ROOT
+004480* OF TABLE-SIZE.  2050-CROSS-SEGMENT CROSSES ER-SEGMENT-SIZE
+004490* WORTH OF MULTIPLES AT A TIME AND CHECKPOINTS BETWEEN BATCHES,
+004500* SO A LARGE N (N = 2 ABOVE ALL OTHERS) IS CHECKPOINTED
+004510* PART-WAY THROUGH INSTEAD OF ONLY AT N BOUNDARIES.
+004520*-----------------------------------------------------------------
+004530 2000-CROSS-EVERY-NTH.
+004540     IF ER-RESUME-N NOT = ZERO AND N = ER-RESUME-N
+004550         SET I TO ER-RESUME-I
+004560     ELSE
+004570         COMPUTE 2N = 2 * N
+004580         SET I TO 2N
+004590     END-IF.
+004600     PERFORM 2050-CROSS-SEGMENT
+004610         THRU 2050-CROSS-SEGMENT-EXIT
+004620         UNTIL I > TABLE-SIZE.
+004630     MOVE 0 TO ER-RESUME-N.
+004640 2000-CROSS-EVERY-NTH-EXIT.
+004650     EXIT.
+004660
+004670*-----------------------------------------------------------------
+004680* 2050-CROSS-SEGMENT CROSSES MULTIPLES OF N STARTING AT I UNTIL
+004690* EITHER N'S MULTIPLES ARE EXHAUSTED OR ER-SEGMENT-SIZE
+004700* CROSSINGS HAVE BEEN MADE SINCE THE LAST CHECKPOINT.  IF IT
+004710* STOPPED FOR THE LATTER REASON, I IS LEFT POINTING AT THE NEXT
+004720* MULTIPLE OF N STILL TO BE CROSSED; THAT POSITION IS
+004730* CHECKPOINTED SO A RESTART CAN RESUME EXACTLY THERE.
+004740*-----------------------------------------------------------------
+004750 2050-CROSS-SEGMENT.
+004760     PERFORM 2100-CROSS-ITH
+004770         THRU 2100-CROSS-ITH-EXIT
+004775         UNTIL I > TABLE-SIZE
+004778             OR ER-SEG-COUNTER >= ER-SEGMENT-SIZE.
+004790     IF I NOT > TABLE-SIZE
+004800         MOVE N TO ER-RESUME-N
+004810         COMPUTE ER-RESUME-I = I
+004820         PERFORM 2900-WRITE-CHECKPOINT
+004830             THRU 2900-WRITE-CHECKPOINT-EXIT
+004840         MOVE 0 TO ER-SEG-COUNTER
+004850     END-IF.
+004860 2050-CROSS-SEGMENT-EXIT.
+004870     EXIT.
+004880
+004890 2100-CROSS-ITH.
+004900     MOVE 1 TO CROSSED(I).
+004910     ADD 1 TO ER-SEG-COUNTER.
+004920     SET I UP BY N.
+004930 2100-CROSS-ITH-EXIT.
+004940     EXIT.
+004950 
+004960*-----------------------------------------------------------------
+004970* 7000-CLEAR-CHECKPOINT RUNS AFTER THE TRAILER HAS BEEN WRITTEN,
+004980* SO A FAILURE HERE NEVER DISCARDS A RUN'S ALREADY-COMPLETE
+004990* OUTPUT.  IT ONLY EMPTIES CHKPT WHEN THE EXISTING CHECKPOINT (IF
+005000* ANY) WAS TAKEN FOR THIS SAME TABLE-SIZE, SO A RUN AT ONE
+005010* TABLE-SIZE CAN NEVER WIPE OUT AN IN-PROGRESS CHECKPOINT LEFT BY
+005020* AN ABENDED RUN AT A DIFFERENT TABLE-SIZE.  WITHOUT THE CLEAR, A
+005030* RUN THAT CROSSED A SEGMENT BOUNDARY AND THEN FINISHED CLEANLY
+005040* WOULD LEAVE A STALE CHECKPOINT BEHIND, AND THE NEXT ORDINARY
+005050* RUN AT THE SAME TABLE-SIZE WOULD WRONGLY REPORT ITSELF AS A
+005060* RESTART.  A FAILURE TO CLEAR IS HOUSEKEEPING, NOT FATAL - IT IS
+005070* DISPLAYED AS A WARNING AND THE RUN GOES ON TO TERMINATE
+005080* NORMALLY.
+005090*-----------------------------------------------------------------
+005100 7000-CLEAR-CHECKPOINT.
+005110     MOVE 'N' TO ER-CKPT-CLEAR-SW.
+005120     OPEN INPUT CHECKPOINT-FILE.
+005130     IF ER-CKPT-STATUS = '00'
+005140         READ CHECKPOINT-FILE
+005150             AT END
+005160                 CONTINUE
+005170             NOT AT END
+005180                 IF CK-TABLE-SIZE = TABLE-SIZE
+005190                     SET ER-CKPT-CLEAR-DUE TO TRUE
+005200                 END-IF
+005210         END-READ
+005220         CLOSE CHECKPOINT-FILE
+005230     END-IF.
+005240     IF ER-CKPT-CLEAR-DUE
+005250         PERFORM 7050-TRUNCATE-CHECKPOINT
+005260             THRU 7050-TRUNCATE-CHECKPOINT-EXIT
+005270     END-IF.
+005280 7000-CLEAR-CHECKPOINT-EXIT.
+005290     EXIT.
+005300
+005310*-----------------------------------------------------------------
+005320* 7050-TRUNCATE-CHECKPOINT EMPTIES CHKPT BY OPENING AND CLOSING
+005330* IT OUTPUT, THE SAME TRUNCATE IDIOM 2900-WRITE-CHECKPOINT USES.
+005340* AN OPEN FAILURE HERE IS LOGGED BUT LEFT NON-FATAL, SINCE BY
+005350* THIS POINT THE RUN'S SUBSTANTIVE OUTPUT IS ALREADY COMPLETE.
+005360*-----------------------------------------------------------------
+005370 7050-TRUNCATE-CHECKPOINT.
+005380     OPEN OUTPUT CHECKPOINT-FILE.
+005390     IF ER-CKPT-STATUS NOT = '00'
+005400         DISPLAY 'ERASTOTENES - WARNING: CHECKPOINT-FILE CLEAR '
+005410             'FAILED ' ER-CKPT-STATUS
+005420     ELSE
+005430         CLOSE CHECKPOINT-FILE
+005440     END-IF.
+005450 7050-TRUNCATE-CHECKPOINT-EXIT.
+005460     EXIT.
+005470 
+005480*-----------------------------------------------------------------
+005490* 2900-WRITE-CHECKPOINT RECORDS WHERE CROSSING IS TO RESUME
+005500* (ER-RESUME-N/ER-RESUME-I, SET BY THE CALLER) TOGETHER WITH A
+005510* FULL SNAPSHOT OF CROSSED AS OF THIS POINT, SO A RESTART CAN
+005520* COPY THE SNAPSHOT STRAIGHT BACK IN RATHER THAN RE-DERIVING
+005530* PRIMALITY FOR THE RANGE ALREADY SIEVED.  CHKPT IS OPENED
+005540* OUTPUT AND CLOSED AROUND EACH WRITE, WHICH TRUNCATES THE FILE
+005550* FIRST, SO IT ALWAYS HOLDS EXACTLY ONE RECORD - THE LATEST
+005560* CHECKPOINT - RATHER THAN ACCUMULATING ONE PER SEGMENT FOR A
+005570* RESTART TO SORT THROUGH.
+005580*-----------------------------------------------------------------
+005590 2900-WRITE-CHECKPOINT.
+005600     MOVE TABLE-SIZE TO CK-TABLE-SIZE.
+005610     OPEN OUTPUT CHECKPOINT-FILE.
+005620     IF ER-CKPT-STATUS NOT = '00'
+005630         DISPLAY 'ERASTOTENES - CHECKPOINT-FILE OPEN FAILED '
+005640             ER-CKPT-STATUS
+005650         MOVE 16 TO RETURN-CODE
+005660         CLOSE PRIME-OUTPUT-FILE
+005670         CLOSE PRIME-MASTER-FILE
+005680         GO TO 9999-EXIT
+005690     END-IF.
+005700     MOVE ER-RESUME-N TO CK-RESUME-N.
+005710     MOVE ER-RESUME-I TO CK-RESUME-I.
+005720     ACCEPT CK-RUN-DATE FROM DATE YYYYMMDD.
+005730     ACCEPT CK-RUN-TIME FROM TIME.
+005740     PERFORM 2950-SAVE-CROSSED
+005750         THRU 2950-SAVE-CROSSED-EXIT
+005760         VARYING J FROM 1 BY 1
+005770         UNTIL J > TABLE-SIZE.
+005775     COMPUTE ER-CKPT-REC-LEN = 34 + CK-TABLE-SIZE.
+005780     WRITE CHECKPOINT-REC.
+005790     CLOSE CHECKPOINT-FILE.
+005800 2900-WRITE-CHECKPOINT-EXIT.
+005810     EXIT.
+005820
+005830 2950-SAVE-CROSSED.
+005840     MOVE CROSSED(J) TO CK-CROSSED(J).
+005850 2950-SAVE-CROSSED-EXIT.
+005860     EXIT.
+005870 
+005880*-----------------------------------------------------------------
+005890* 4000-WRITE-PRIME-LIST WRITES ONE PRIME-REC FOR EACH UNCROSSED
+005900* ENTRY IN THE TABLE, CARRYING THE PRIME VALUE AND ITS ORDINAL
+005910* POSITION AMONG THE PRIMES FOUND.  THE PRIME COUNT AND LARGEST
+005920* PRIME FOR THE TRAILER RECORD ARE TRACKED IN 4050-PUBLISH-
+005930* PRIME-MASTER, WHICH RUNS IN EVERY MODE.  IN THE TWIN-PRIME/
+005940* GAP MODE THIS PARAGRAPH ALSO POPULATES PR-TWIN-FLAG AND
+005950* PR-GAP-TO-NEXT.
+005960*-----------------------------------------------------------------
+005970 4000-WRITE-PRIME-LIST.
+005980     IF CROSSED(I) = 0
+005985         INITIALIZE PRIME-REC
+005990         ADD 1 TO ER-ORDINAL
+006000         ADD 1 TO ER-RECORDS-WRITTEN
+006010         MOVE 'D' TO PR-REC-TYPE
+006020         MOVE I TO PR-PRIME-VALUE
+006030         MOVE ER-ORDINAL TO PR-ORDINAL
+006040         MOVE 'N' TO PR-TWIN-FLAG
+006050         MOVE 0 TO PR-GAP-TO-NEXT
+006060         IF ER-MODE-GAP
+006070             PERFORM 4100-COMPUTE-TWIN-AND-GAP
+006080                 THRU 4100-COMPUTE-TWIN-AND-GAP-EXIT
+006090         END-IF
+006100         WRITE PRIME-REC
+006110     END-IF.
+006120 4000-WRITE-PRIME-LIST-EXIT.
+006130     EXIT.
+006140 
+006150*-----------------------------------------------------------------
+006160* 4050-PUBLISH-PRIME-MASTER WRITES ONE KEYED PRIME-MASTER-REC FOR
+006170* EACH UNCROSSED ENTRY IN THE TABLE, SO OTHER JOBS CAN DO A KEYED
+006180* READ AGAINST PRIME-MASTER-FILE INSTEAD OF RE-DERIVING THE PRIME
+006190* LIST THEMSELVES.  THIS RUNS EVERY TIME, REGARDLESS OF OUTPUT
+006200* MODE, SO IT IS ALSO THE AUTHORITATIVE SOURCE OF THE PRIME
+006210* COUNT AND LARGEST PRIME FOR THE TRAILER RECORD - BOTH MUST BE
+006220* GOOD IN LOOKUP MODE, WHERE 4000-WRITE-PRIME-LIST NEVER RUNS.
+006230*-----------------------------------------------------------------
+006240 4050-PUBLISH-PRIME-MASTER.
+006250     IF CROSSED(I) = 0
+006260         ADD 1 TO ER-PRIME-COUNT
+006270         MOVE I TO ER-LARGEST-PRIME
+006280         MOVE I TO PM-PRIME-VALUE
+006290         MOVE ER-PRIME-COUNT TO PM-ORDINAL
+006300         WRITE PRIME-MASTER-REC
+006310             INVALID KEY
+006320                 DISPLAY 'DUP PRIME-MASTER KEY' PM-PRIME-VALUE
+006330         END-WRITE
+006340     END-IF.
+006350 4050-PUBLISH-PRIME-MASTER-EXIT.
+006360     EXIT.
+006370 
+006380*-----------------------------------------------------------------
+006390* 4100-COMPUTE-TWIN-AND-GAP SETS PR-TWIN-FLAG TO 'Y' WHEN I AND
+006400* I+2 ARE BOTH UNCROSSED, AND SETS PR-GAP-TO-NEXT TO THE
+006410* DISTANCE TO THE NEXT UNCROSSED ENTRY AFTER I, IF ANY.
+006420*-----------------------------------------------------------------
+006430 4100-COMPUTE-TWIN-AND-GAP.
+006440     IF I + 2 <= TABLE-SIZE
+006450         IF CROSSED(I + 2) = 0
+006460             MOVE 'Y' TO PR-TWIN-FLAG
+006470         END-IF
+006480     END-IF.
+006490     SET J TO I.
+006500     SET J UP BY 1.
+006510     PERFORM 4110-FIND-NEXT-PRIME
+006520         THRU 4110-FIND-NEXT-PRIME-EXIT
+006530         UNTIL J > TABLE-SIZE OR PR-GAP-TO-NEXT NOT = 0.
+006540 4100-COMPUTE-TWIN-AND-GAP-EXIT.
+006550     EXIT.
+006560 
+006570 4110-FIND-NEXT-PRIME.
+006580     IF CROSSED(J) = 0
+006590         COMPUTE PR-GAP-TO-NEXT = J - I
+006600     ELSE
+006610         SET J UP BY 1
+006620     END-IF.
+006630 4110-FIND-NEXT-PRIME-EXIT.
+006640     EXIT.
+006650 
+006660*-----------------------------------------------------------------
+006670* 5000-PROCESS-LOOKUP-TRANS DRIVES THE PRIMALITY LOOKUP MODE.  IT
+006680* READS EACH TRANSACTION FROM TRANS-FILE AND WRITES ONE PRIME-REC
+006690* LOOKUP-RESULT RECORD FOR EVERY CANDIDATE, IN PLACE OF THE FULL
+006700* PRIME LISTING.
+006710*-----------------------------------------------------------------
+006720 5000-PROCESS-LOOKUP-TRANS.
+006730     OPEN INPUT TRANS-FILE.
+006740     IF ER-TRANS-STATUS NOT = '00'
+006750         DISPLAY 'ERASTOTENES - TRANS-FILE OPEN FAILED '
+006760             ER-TRANS-STATUS
+006770         MOVE 16 TO RETURN-CODE
+006780         PERFORM 4900-WRITE-TRAILER
+006790             THRU 4900-WRITE-TRAILER-EXIT
+006795         PERFORM 7000-CLEAR-CHECKPOINT
+006798             THRU 7000-CLEAR-CHECKPOINT-EXIT
+006800         CLOSE PRIME-OUTPUT-FILE
+006810         CLOSE PRIME-MASTER-FILE
+006820         GO TO 9999-EXIT
+006830     END-IF.
+006840     MOVE 'N' TO ER-TRANS-EOF-SW.
+006850     PERFORM 5100-READ-AND-LOOKUP
+006860         THRU 5100-READ-AND-LOOKUP-EXIT
+006870         UNTIL ER-TRANS-EOF.
+006880     CLOSE TRANS-FILE.
+006890 5000-PROCESS-LOOKUP-TRANS-EXIT.
+006900     EXIT.
+006910 
+006920 5100-READ-AND-LOOKUP.
+006930     READ TRANS-FILE
+006940         AT END
+006950             SET ER-TRANS-EOF TO TRUE
+006960         NOT AT END
+006970             PERFORM 5200-LOOKUP-CANDIDATE
+006980                 THRU 5200-LOOKUP-CANDIDATE-EXIT
+006990     END-READ.
+007000 5100-READ-AND-LOOKUP-EXIT.
+007010     EXIT.
+007020 
+007030*-----------------------------------------------------------------
+007040* 5200-LOOKUP-CANDIDATE REPORTS WHETHER TR-CANDIDATE IS PRIME
+007050* (CROSSED(TR-CANDIDATE) = 0) AND LOCATES ITS NEAREST PRIME
+007060* NEIGHBORS BELOW AND ABOVE.  A CANDIDATE OUTSIDE 1 THRU
+007070* TABLE-SIZE IS REPORTED NOT PRIME WITH NO NEIGHBORS, SINCE IT
+007080* FALLS OUTSIDE THE RANGE THE SIEVE ACTUALLY COVERED.
+007090*-----------------------------------------------------------------
+007100 5200-LOOKUP-CANDIDATE.
+007105     INITIALIZE PRIME-REC.
+007110     MOVE 'Q' TO PR-REC-TYPE.
+007120     MOVE TR-CANDIDATE TO PR-LOOKUP-CANDIDATE.
+007130     MOVE 0 TO PR-LOOKUP-LOWER-NEIGHBOR.
+007140     MOVE 0 TO PR-LOOKUP-HIGHER-NEIGHBOR.
+007150     IF TR-CANDIDATE > 0 AND TR-CANDIDATE NOT > TABLE-SIZE
+007160         IF CROSSED(TR-CANDIDATE) = 0
+007170             MOVE 'Y' TO PR-LOOKUP-PRIME-FLAG
+007180         ELSE
+007190             MOVE 'N' TO PR-LOOKUP-PRIME-FLAG
+007200         END-IF
+007210         SET J TO TR-CANDIDATE
+007220         PERFORM 5300-FIND-LOWER-PRIME
+007230             THRU 5300-FIND-LOWER-PRIME-EXIT
+007240         SET J TO TR-CANDIDATE
+007250         PERFORM 5400-FIND-HIGHER-PRIME
+007260             THRU 5400-FIND-HIGHER-PRIME-EXIT
+007270     ELSE
+007280         MOVE 'N' TO PR-LOOKUP-PRIME-FLAG
+007290     END-IF.
+007300     ADD 1 TO ER-RECORDS-WRITTEN.
+007310     WRITE PRIME-REC.
+007320 5200-LOOKUP-CANDIDATE-EXIT.
+007330     EXIT.
+007340 
+007350*-----------------------------------------------------------------
+007360* 5300-FIND-LOWER-PRIME STEPS J DOWN FROM TR-CANDIDATE UNTIL IT
+007370* FINDS AN UNCROSSED ENTRY OR PASSES BELOW 2, THE LOWEST ENTRY THE
+007380* SIEVE EVER CROSSES.
+007390*-----------------------------------------------------------------
+007400 5300-FIND-LOWER-PRIME.
+007410     IF J > 2
+007420         SET J DOWN BY 1
+007430         PERFORM 5310-STEP-DOWN
+007440             THRU 5310-STEP-DOWN-EXIT
+007450             UNTIL J < 2 OR PR-LOOKUP-LOWER-NEIGHBOR NOT = 0
+007460     END-IF.
+007470 5300-FIND-LOWER-PRIME-EXIT.
+007480     EXIT.
+007490 
+007500 5310-STEP-DOWN.
+007510     IF CROSSED(J) = 0
+007520         MOVE J TO PR-LOOKUP-LOWER-NEIGHBOR
+007530     ELSE
+007540         SET J DOWN BY 1
+007550     END-IF.
+007560 5310-STEP-DOWN-EXIT.
+007570     EXIT.
+007580 
+007590*-----------------------------------------------------------------
+007600* 5400-FIND-HIGHER-PRIME STEPS J UP FROM TR-CANDIDATE UNTIL IT
+007610* FINDS AN UNCROSSED ENTRY OR PASSES ABOVE TABLE-SIZE.
+007620*-----------------------------------------------------------------
+007630 5400-FIND-HIGHER-PRIME.
+007640     MOVE 0 TO PR-LOOKUP-HIGHER-NEIGHBOR.
+007650     SET J UP BY 1.
+007660     PERFORM 5410-STEP-UP
+007670         THRU 5410-STEP-UP-EXIT
+007675         UNTIL J > TABLE-SIZE
+007678             OR PR-LOOKUP-HIGHER-NEIGHBOR NOT = 0.
+007690 5400-FIND-HIGHER-PRIME-EXIT.
+007700     EXIT.
+007710 
+007720 5410-STEP-UP.
+007730     IF CROSSED(J) = 0
+007740         MOVE J TO PR-LOOKUP-HIGHER-NEIGHBOR
+007750     ELSE
+007760         SET J UP BY 1
+007770     END-IF.
+007780 5410-STEP-UP-EXIT.
+007790     EXIT.
+007800 
+007810*-----------------------------------------------------------------
+007820* 4900-WRITE-TRAILER WRITES THE TRAILER RECORD AFTER THE LAST
+007830* DETAIL RECORD, GIVING THE PRIME COUNT, THE LARGEST PRIME, THE
+007840* TOTAL RECORDS WRITTEN AHEAD OF IT, AND THE RUN'S ELAPSED TIME.
+007850* ER-ELAPSED-RAW IS SIGNED SO A RUN THAT SPANS MIDNIGHT COMES
+007860* OUT NEGATIVE INSTEAD OF WRAPPING; 86400 IS ADDED BACK IN
+007870* BEFORE IT IS MOVED INTO THE UNSIGNED ELAPSED-SECONDS FIELDS.
+007880*-----------------------------------------------------------------
+007890 4900-WRITE-TRAILER.
+007895     INITIALIZE PRIME-REC.
+007900     MOVE 'T' TO PR-REC-TYPE.
+007910     MOVE ER-PRIME-COUNT TO PR-PRIME-COUNT.
+007920     MOVE ER-LARGEST-PRIME TO PR-LARGEST-PRIME.
+007930     MOVE ER-RECORDS-WRITTEN TO PR-RECORDS-WRITTEN.
+007940     ACCEPT ER-END-TIME FROM TIME.
+007950     COMPUTE ER-ELAPSED-RAW =
+007960         (ER-END-HH - ER-START-HH) * 3600
+007970         + (ER-END-MM - ER-START-MM) * 60
+007980         + (ER-END-SS - ER-START-SS).
+007990     IF ER-ELAPSED-RAW < 0
+008000         ADD 86400 TO ER-ELAPSED-RAW
+008010     END-IF.
+008020     MOVE ER-ELAPSED-RAW TO ER-ELAPSED-SECONDS.
+008030     MOVE ER-ELAPSED-SECONDS TO PR-ELAPSED-SECONDS.
+008040     WRITE PRIME-REC.
+008050 4900-WRITE-TRAILER-EXIT.
+008060     EXIT.
+008070 
+008080*-----------------------------------------------------------------
+008090* 8000-TERMINATE CLOSES THE OUTPUT FILES BEFORE THE RUN ENDS.
+008100* CHKPT IS OPENED AND CLOSED AROUND EACH CHECKPOINT WRITE IN
+008110* 2900-WRITE-CHECKPOINT AND IS NOT HELD OPEN BETWEEN SEGMENTS,
+008120* SO THERE IS NOTHING TO CLOSE FOR IT HERE.
+008130*-----------------------------------------------------------------
+008140 8000-TERMINATE.
+008150     CLOSE PRIME-OUTPUT-FILE.
+008160     CLOSE PRIME-MASTER-FILE.
+008170 8000-TERMINATE-EXIT.
+008180     EXIT.
+008190 
+008200 9999-EXIT.
+008210     GOBACK.
