@@ -0,0 +1,9 @@
+000010*-----------------------------------------------------------------
+000020* TRANSREC - RECORD LAYOUT FOR TRANS-FILE, THE TRANSACTION FILE
+000030* OF CANDIDATE NUMBERS READ IN THE PRIMALITY LOOKUP MODE
+000040* (SI-MODE = 'Q').  ONE RECORD PER CANDIDATE TO BE LOOKED UP
+000050* AGAINST THE CROSSED TABLE BUILT BY THE SIEVE.
+000060*-----------------------------------------------------------------
+000070 01  TRANS-REC.
+000080     05  TR-CANDIDATE             PIC 9(06).
+000090     05  FILLER                   PIC X(74).
