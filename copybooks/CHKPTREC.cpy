@@ -0,0 +1,17 @@
+000010*-----------------------------------------------------------------
+000020* CHKPTREC - CHECKPOINT RECORD FOR THE SEGMENTED SIEVE.  HOLDS
+000030* THE TABLE-SIZE THE RUN WAS SIEVING FOR, THE N/I POSITION WHERE
+000040* CROSSING IS TO RESUME, AND A FULL SNAPSHOT OF THE CROSSED
+000050* TABLE AS OF THE CHECKPOINT.  A RESTART COPIES CK-CROSSED
+000060* STRAIGHT INTO CROSSED, SO IT PICKS UP THE ACTUAL SIEVE STATE
+000070* RATHER THAN RE-DERIVING PRIMALITY FOR THE RANGE ALREADY DONE.
+000080*-----------------------------------------------------------------
+000090 01  CHECKPOINT-REC.
+000100     05  CK-TABLE-SIZE            PIC 9(06).
+000110     05  CK-RESUME-N              PIC 9(06).
+000120     05  CK-RESUME-I              PIC 9(06).
+000130     05  CK-RUN-DATE              PIC 9(08).
+000140     05  CK-RUN-TIME              PIC 9(08).
+000150     05  CK-CROSSED               PIC 9(01)
+000160                                  OCCURS 1 TO 999999 TIMES
+000170                                  DEPENDING ON CK-TABLE-SIZE.
