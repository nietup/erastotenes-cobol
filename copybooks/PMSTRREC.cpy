@@ -0,0 +1,10 @@
+000010*-----------------------------------------------------------------
+000020* PMSTRREC - RECORD LAYOUT FOR PRIME-MASTER-FILE, THE KEYED PRIME
+000030* MASTER PUBLISHED BY EVERY RUN SO OTHER JOBS CAN DO A KEYED
+000040* READ/LOOKUP AGAINST A STABLE INTERFACE FILE INSTEAD OF
+000050* RE-DERIVING OR RE-PARSING THE PRIME LIST THEMSELVES.
+000060* PM-PRIME-VALUE IS THE RECORD KEY.
+000070*-----------------------------------------------------------------
+000080 01  PRIME-MASTER-REC.
+000090     05  PM-PRIME-VALUE           PIC 9(06).
+000100     05  PM-ORDINAL               PIC 9(06).
