@@ -0,0 +1,42 @@
+000010*-----------------------------------------------------------------
+000020* PRIMEREC - RECORD LAYOUT FOR PRIME-OUTPUT-FILE.
+000030* SHARED WITH THE HASH-BUCKET-SIZING AND CHECK-DIGIT JOBS THAT
+000040* CONSUME THE PRIME LIST PRODUCED BY ERASTOTENES.
+000050*
+000060* PR-REC-TYPE DISTINGUISHES THE RUN HEADER (WRITTEN ONCE, BEFORE
+000070* THE SIEVE STARTS), THE DETAIL RECORDS (ONE PER PRIME), THE
+000080* LOOKUP-RESULT RECORDS (ONE PER TRANSACTION, LOOKUP MODE ONLY),
+000090* AND THE TRAILER RECORD (WRITTEN ONCE, AFTER THE LAST DETAIL OR
+000100* LOOKUP-RESULT RECORD).  PR-TWIN-FLAG AND PR-GAP-TO-NEXT ARE ONLY
+000110* POPULATED IN THE TWIN-PRIME/GAP LISTING MODE (SI-MODE = 'G').
+000120*-----------------------------------------------------------------
+000130 01  PRIME-REC.
+000140     05  PR-REC-TYPE              PIC X(01).
+000150         88  PR-HEADER-REC            VALUE 'H'.
+000160         88  PR-DETAIL-REC            VALUE 'D'.
+000170         88  PR-LOOKUP-REC            VALUE 'Q'.
+000180         88  PR-TRAILER-REC           VALUE 'T'.
+000190     05  PR-DETAIL-AREA.
+000200         10  PR-PRIME-VALUE           PIC 9(06).
+000210         10  PR-ORDINAL               PIC 9(06).
+000220         10  PR-TWIN-FLAG             PIC X(01).
+000230             88  PR-IS-TWIN               VALUE 'Y'.
+000240             88  PR-NOT-TWIN              VALUE 'N'.
+000250         10  PR-GAP-TO-NEXT           PIC 9(06).
+000260         10  FILLER                   PIC X(05).
+000270     05  PR-HEADER-AREA REDEFINES PR-DETAIL-AREA.
+000280         10  PR-RUN-DATE              PIC 9(08).
+000290         10  PR-RUN-TIME              PIC 9(08).
+000300         10  PR-REQUESTED-SIZE        PIC 9(06).
+000310     05  PR-LOOKUP-AREA REDEFINES PR-DETAIL-AREA.
+000320         10  PR-LOOKUP-CANDIDATE      PIC 9(06).
+000330         10  PR-LOOKUP-PRIME-FLAG     PIC X(01).
+000340             88  PR-LOOKUP-IS-PRIME       VALUE 'Y'.
+000350             88  PR-LOOKUP-NOT-PRIME      VALUE 'N'.
+000360         10  PR-LOOKUP-LOWER-NEIGHBOR PIC 9(06).
+000370         10  PR-LOOKUP-HIGHER-NEIGHBOR PIC 9(06).
+000380     05  PR-TRAILER-AREA REDEFINES PR-DETAIL-AREA.
+000390         10  PR-PRIME-COUNT           PIC 9(06).
+000400         10  PR-LARGEST-PRIME         PIC 9(06).
+000410         10  PR-RECORDS-WRITTEN       PIC 9(06).
+000420         10  PR-ELAPSED-SECONDS       PIC 9(06).
